@@ -1,59 +1,605 @@
-       Identification division.                                                 
-       Program-id. PARSESEG-PAR.                                                    
-       Environment division.                                                    
-       Input-output section.                                                    
-       File-control.                                                            
-           Select Input-XML                                                     
-            Assign to infile                                                   
-            File status is Input-XML-status.                                   
-       Data division.                                                           
-       File section.                                                            
-       FD Input-XML                                                             
-           Record is varying from 1 to 255 depending on Rec-length              
-           Recording mode V.                                                    
-       1 fdrec.                                                                 
-         2 pic X occurs 1 to 255 depending on Rec-length .                      
-       Working-storage section.                                                 
-       1 Event-number comp pic 99.                                              
-       1 Rec-length comp-5 pic 9(4).                                            
-       1 Input-XML-status pic 99.                                               
-       Procedure division.                                                      
-           Open input Input-XML                                                 
-           If Input-XML-status not = 0                                          
-             Display 'Open failed, file status: '  Input-XML-status             
-             Goback                                                             
-           End-if                                                               
-           Read Input-XML                                                       
-           If Input-XML-status not = 0                                          
-             Display 'Read failed, file status: '  Input-XML-status             
-             Goback                                                             
-           End-if                                                               
-           Move 0 to Event-number                                               
-           Display 'Starting with: ' fdrec                                     
-           Display 'Event number and name    Content of XML-text'               
-           XML parse fdrec processing procedure Handle-parse-events-sec             
-           Close Input-XML                                                      
-           Goback                                                               
-           .                                    
+       Identification division.
+       Program-id. PARSESEG-PAR.
+       Environment division.
+       Input-output section.
+       File-control.
+           Select Input-XML
+            Assign to Input-XML-dsn
+            File status is Input-XML-status.
+           Select Reject-XML
+            Assign to rejfile
+            File status is Reject-XML-status.
+           Select Extract-XML
+            Assign to xtrfile
+            File status is Extract-XML-status.
+           Select Checkpoint-file
+            Assign to ckpfile
+            File status is Checkpoint-status.
+           Select Control-file
+            Assign to ctlfile
+            File status is Control-status.
+           Select Audit-log
+            Assign to audfile
+            File status is Audit-status.
+       Data division.
+       File section.
+       FD Input-XML
+           Record is varying from 1 to 255 depending on Rec-length
+           Recording mode V.
+       1 fdrec.
+         2 pic X occurs 1 to 255 depending on Rec-length .
+       FD Reject-XML
+           Recording mode F.
+       1 Reject-rec.
+         2 Reject-event-number pic 9(9).
+         2 Filler pic x value space.
+         2 Reject-xml-code pic s9(9).
+         2 Filler pic x value space.
+         2 Reject-xml-text pic x(80).
+         2 Filler pic x value space.
+         2 Reject-fdrec pic x(255).
+       FD Extract-XML
+           Recording mode F.
+       1 Extract-rec.
+         2 Extract-event-number pic 9(9).
+         2 Filler pic x value space.
+         2 Extract-namespace-uri pic x(60).
+         2 Filler pic x value space.
+         2 Extract-element-name pic x(40).
+         2 Filler pic x value space.
+         2 Extract-element-text pic x(120).
+       FD Checkpoint-file
+           Recording mode F.
+       1 Checkpoint-rec.
+         2 Checkpoint-dataset-name pic x(44).
+         2 Filler pic x value space.
+         2 Checkpoint-event-number pic 9(9).
+         2 Filler pic x value space.
+         2 Checkpoint-record-count pic 9(9).
+       FD Control-file
+           Recording mode F.
+       1 Control-rec pic x(44).
+       FD Audit-log
+           Recording mode F.
+       1 Audit-rec.
+         2 Audit-run-date pic 9(8).
+         2 Filler pic x value space.
+         2 Audit-run-time pic 9(8).
+         2 Filler pic x value space.
+         2 Audit-dataset-name pic x(44).
+         2 Filler pic x value space.
+         2 Audit-event-total pic 9(9).
+         2 Filler pic x value space.
+         2 Audit-final-status pic 99.
+         2 Filler pic x value space.
+         2 Audit-exception-flag pic x.
+         2 Filler pic x value space.
+         2 Audit-mismatch-flag pic x.
+         2 Filler pic x value space.
+         2 Audit-sequence-flag pic x.
+       Working-storage section.
+       1 Event-number pic 9(9) comp.
+       1 Rec-length comp-5 pic 9(4).
+       1 Input-XML-status pic 99.
+       1 Final-input-status pic 99 value 0.
+       1 Reject-XML-status pic 99.
+       1 Extract-XML-status pic 99.
+       1 Checkpoint-status pic 99.
+       1 Control-status pic 99.
+       1 Audit-status pic 99.
+       1 Verbose-switch pic x value 'F'.
+         88 Full-trace value 'F'.
+         88 Summary-trace value 'S'.
+         88 Errors-trace value 'E'.
+       1 Restart-switch pic x value 'N'.
+         88 Restart-requested value 'Y'.
+       1 Multi-file-mode-switch pic x value 'N'.
+         88 Multi-file-mode value 'Y'.
+       1 Suppress-output-switch pic x value 'N'.
+         88 Suppress-durable-output value 'Y'.
+       1 Skip-until-restart-dsn pic x value 'N'.
+         88 Skip-prior-datasets value 'Y'.
+       1 Input-XML-dsn pic x(44) value 'infile'.
+       1 Files-processed-count pic 9(5) comp value 0.
+       1 File-event-count pic 9(9) comp value 0.
+       1 Total-event-count pic 9(9) comp value 0.
+       1 Total-records-read pic 9(9) comp value 0.
+       1 Records-since-checkpoint pic 9(4) comp value 0.
+       1 Checkpoint-interval pic 9(4) comp value 25.
+       1 Checkpoint-found-switch pic x value 'N'.
+         88 Checkpoint-was-found value 'Y'.
+       1 Restart-event-number pic 9(9) comp value 0.
+       1 Event-tally-table.
+         2 Event-tally-entry occurs 9 times.
+           3 Event-tally-name pic x(20).
+           3 Event-tally-count pic 9(9) comp value 0.
+       1 Tally-index pic 9(4) comp value 0.
+       1 Tally-found-switch pic x value 'N'.
+         88 Tally-slot-found value 'Y'.
+       1 Current-local-name pic x(40).
+       1 Current-ns-uri pic x(80).
+       1 Sequence-state pic 9 value 0.
+         88 Sequence-expect-header value 0.
+         88 Sequence-in-detail value 1.
+         88 Sequence-trailer-seen value 2.
+       1 Header-tag-name pic x(20) value 'HEADER'.
+       1 Detail-tag-name pic x(20) value 'DETAIL'.
+       1 Trailer-tag-name pic x(20) value 'TRAILER'.
+       1 Count-tag-name pic x(20) value 'COUNT'.
+       1 In-trailer-switch pic x value 'N'.
+         88 Inside-trailer value 'Y'.
+       1 Sequence-error-switch pic x value 'N'.
+         88 Sequence-error-occurred value 'Y'.
+       1 Actual-detail-count pic 9(9) comp value 0.
+       1 Expected-detail-count pic 9(5) value 0.
+       1 Trailer-seen-switch pic x value 'N'.
+         88 Trailer-was-seen value 'Y'.
+       1 Count-mismatch-switch pic x value 'N'.
+         88 Count-mismatch-occurred value 'Y'.
+       1 Pending-element-name pic x(40).
+       1 Pending-element-text pic x(120) value spaces.
+       1 Pending-text-ptr pic 9(3) value 1.
+       1 Trailer-digit-length pic 9(3) comp value 0.
+       1 Have-pending-element pic x value 'N'.
+         88 Pending-element-present value 'Y'.
+       1 Any-exception-switch pic x value 'N'.
+         88 Any-exception-occurred value 'Y'.
+       Linkage section.
+       1 Run-parm.
+         2 Run-parm-len comp pic s9(4).
+         2 Run-parm-text pic x(80).
+       Procedure division using Run-parm.
+           Perform Initialize-run-par
+           Perform Process-datasets-par
+           Perform Terminate-run-par
+           Goback
+           .
+       Initialize-run-sec Section.
+       Initialize-run-par.
+           Move 'F' to Verbose-switch
+           If Run-parm-len > 0
+             If Run-parm-text(1:1) = 'S' or Run-parm-text(1:1) = 's'
+               Move 'S' to Verbose-switch
+             End-if
+             If Run-parm-text(1:1) = 'E' or Run-parm-text(1:1) = 'e'
+               Move 'E' to Verbose-switch
+             End-if
+           End-if
+           Move 'N' to Restart-switch
+           If Run-parm-len > 1
+             If Run-parm-text(2:1) = 'R' or Run-parm-text(2:1) = 'r'
+               Move 'Y' to Restart-switch
+             End-if
+           End-if
+           Move 'START-OF-ELEMENT'    to Event-tally-name(1)
+           Move 'END-OF-ELEMENT'      to Event-tally-name(2)
+           Move 'CONTENT-CHARACTERS'  to Event-tally-name(3)
+           Move 'START-OF-DOCUMENT'   to Event-tally-name(4)
+           Move 'END-OF-DOCUMENT'     to Event-tally-name(5)
+           Move 'ATTRIBUTE-NAME'      to Event-tally-name(6)
+           Move 'ATTRIBUTE-CHARACTER' to Event-tally-name(7)
+           Move 'EXCEPTION'           to Event-tally-name(8)
+           Move 'OTHER-EVENTS'        to Event-tally-name(9)
+           Open output Reject-XML
+           If Reject-XML-status not = 0
+             Display 'Open failed, file status: ' Reject-XML-status
+             Goback
+           End-if
+           Open output Extract-XML
+           If Extract-XML-status not = 0
+             Display 'Open failed, file status: ' Extract-XML-status
+             Goback
+           End-if
+           If Restart-requested
+             Perform Read-checkpoint-par
+             If Checkpoint-was-found
+               Display 'Restart requested: resuming ' Input-XML-dsn
+                ' at event ' Restart-event-number
+             Else
+               Display 'Restart requested but no checkpoint found'
+             End-if
+           End-if
+           Open extend Checkpoint-file
+           If Checkpoint-status not = 0
+             Display 'Open failed, file status: ' Checkpoint-status
+             Close Reject-XML
+             Close Extract-XML
+             Goback
+           End-if
+           Open extend Audit-log
+           If Audit-status not = 0
+             Display 'Open failed, file status: ' Audit-status
+             Close Reject-XML
+             Close Extract-XML
+             Close Checkpoint-file
+             Goback
+           End-if
+           Open input Control-file
+           If Control-status = 0
+             Move 'Y' to Multi-file-mode-switch
+           Else
+             Move 'N' to Multi-file-mode-switch
+           End-if
+           If Restart-requested and Checkpoint-was-found
+                and Multi-file-mode
+             Move 'Y' to Skip-until-restart-dsn
+           End-if
+           .
+       Read-checkpoint-par.
+           Open input Checkpoint-file
+           If Checkpoint-status = 0
+             Perform Read-checkpoint-loop-par
+              until Checkpoint-status not = 0
+             Close Checkpoint-file
+           End-if
+           .
+       Read-checkpoint-loop-par.
+           Read Checkpoint-file
+           If Checkpoint-status = 0
+             Move 'Y' to Checkpoint-found-switch
+             Move Checkpoint-event-number to Restart-event-number
+             Move Checkpoint-dataset-name to Input-XML-dsn
+           End-if
+           .
+       Process-datasets-sec Section.
+       Process-datasets-par.
+           If Multi-file-mode
+             Perform Read-control-record-par
+              until Control-status not = 0
+             Close Control-file
+             If Skip-prior-datasets
+               Display 'RESTART ERROR: checkpointed dataset '
+                Input-XML-dsn ' not found in control file'
+             End-if
+           Else
+             Perform Process-one-dataset-par
+           End-if
+           .
+       Read-control-record-par.
+           Read Control-file
+           If Control-status = 0 and Control-rec not = spaces
+             If Skip-prior-datasets
+               If Control-rec = Input-XML-dsn
+                 Move 'N' to Skip-until-restart-dsn
+                 Perform Process-one-dataset-par
+               End-if
+             Else
+               Move Control-rec to Input-XML-dsn
+               Perform Process-one-dataset-par
+             End-if
+           End-if
+           .
+       Process-one-dataset-par.
+           Move 0 to Event-number
+           Move 0 to File-event-count
+           Move 0 to Actual-detail-count
+           Move 0 to Expected-detail-count
+           Move 0 to Sequence-state
+           Move 0 to Total-records-read
+           Move 0 to Records-since-checkpoint
+           Move 0 to Final-input-status
+           Move 'N' to Trailer-seen-switch
+           Move 'N' to Count-mismatch-switch
+           Move 'N' to Sequence-error-switch
+           Move 'N' to Any-exception-switch
+           Move 'N' to Have-pending-element
+           Move 'N' to In-trailer-switch
+           If Restart-requested and Checkpoint-was-found
+             Move 'Y' to Suppress-output-switch
+           Else
+             Move 'N' to Suppress-output-switch
+           End-if
+           Open input Input-XML
+           If Input-XML-status not = 0
+             Display 'Open failed, file status: ' Input-XML-status
+              ' for ' Input-XML-dsn
+             Move Input-XML-status to Final-input-status
+             Perform Write-audit-record-par
+             If not Multi-file-mode
+               Perform Terminate-run-par
+               Goback
+             End-if
+           Else
+             Read Input-XML
+             If Input-XML-status not = 0
+               Display 'Read failed, file status: ' Input-XML-status
+                ' for ' Input-XML-dsn
+               Move Input-XML-status to Final-input-status
+               Close Input-XML
+               Perform Write-audit-record-par
+               If not Multi-file-mode
+                 Perform Terminate-run-par
+                 Goback
+               End-if
+             Else
+               Display 'Starting with: ' fdrec
+               Display 'Event number and name    Content of XML-text'
+               XML parse fdrec
+                processing procedure Handle-parse-events-par
+               Move Input-XML-status to Final-input-status
+               Close Input-XML
+               Add 1 to Files-processed-count
+               Perform Write-audit-record-par
+             End-if
+           End-if
+           Move 'N' to Restart-switch
+           .
        Handle-parse-events-sec Section.
-	   Handle-parse-events-par.
-           Add 1 to Event-number                                                
-           Display '  ' Event-number ': ' XML-event '{' XML-text '}'            
-           Evaluate XML-event                                                   
-             When 'END-OF-INPUT'                                                
-               Read Input-XML                                                   
-               Evaluate Input-XML-status                                        
-                 When 0                                                         
-                   Move 1 to XML-code                                           
-                   Display 'Continuing with: ' fdrec                            
-                 When 10                                                        
-                   Display 'At EOF; no more input.'                             
-                 When other                                                     
-                   Display 'Read failed, file status:' Input-XML-status         
-                   Goback                                                       
-               End-evaluate                                                     
-             When other                                                         
-               Continue                                                         
-           End-evaluate                                                         
-                .                                                                    
-       End program PARSESEG-PAR. 
\ No newline at end of file
+       Handle-parse-events-par.
+           Add 1 to Event-number
+           Add 1 to File-event-count
+           Add 1 to Total-event-count
+           Perform Bump-event-tally-par
+           If Suppress-durable-output
+                and Event-number > Restart-event-number
+             Move 'N' to Suppress-output-switch
+           End-if
+           Evaluate true
+             When Full-trace
+               Display '  ' Event-number ': ' XML-event '{' XML-text '}'
+             When Errors-trace and XML-event = 'EXCEPTION'
+               Display '  ' Event-number ': ' XML-event '{' XML-text '}'
+             When other
+               Continue
+           End-evaluate
+           Evaluate XML-event
+             When 'END-OF-INPUT'
+               Perform Continue-multi-segment-par
+             When 'START-OF-ELEMENT'
+               Perform Track-element-start-par
+             When 'END-OF-ELEMENT'
+               Perform Track-element-end-par
+             When 'CONTENT-CHARACTERS'
+               Perform Track-element-content-par
+             When 'EXCEPTION'
+               Perform Handle-exception-event-par
+             When 'END-OF-DOCUMENT'
+               Perform Reconcile-trailer-counts-par
+             When other
+               Continue
+           End-evaluate
+           .
+       Continue-multi-segment-par.
+           Read Input-XML
+           Evaluate Input-XML-status
+             When 0
+               Add 1 to Total-records-read
+               Add 1 to Records-since-checkpoint
+               Move 1 to XML-code
+               Display 'Continuing with: ' fdrec
+               If Records-since-checkpoint >= Checkpoint-interval
+                 Perform Take-checkpoint-par
+                 Move 0 to Records-since-checkpoint
+               End-if
+             When 10
+               Display 'At EOF; no more input.'
+               Perform Reconcile-trailer-counts-par
+             When other
+               Display 'Read failed, file status:' Input-XML-status
+               Move Input-XML-status to Final-input-status
+               Close Input-XML
+               If Multi-file-mode
+                 Close Control-file
+               End-if
+               Perform Write-audit-record-par
+               Perform Terminate-run-par
+               Goback
+           End-evaluate
+           .
+       Track-element-start-par.
+           If Pending-element-present and Pending-text-ptr > 1
+             Perform Flush-pending-element-par
+           End-if
+           Move XML-text to Current-local-name
+           Move XML-namespace to Current-ns-uri
+           Perform Check-element-sequence-par
+           Move Current-local-name to Pending-element-name
+           Move spaces to Pending-element-text
+           Move 1 to Pending-text-ptr
+           Move 'Y' to Have-pending-element
+           If Current-local-name = Detail-tag-name
+             Add 1 to Actual-detail-count
+           End-if
+           If Current-local-name = Trailer-tag-name
+             Move 'Y' to In-trailer-switch
+             Move 'Y' to Trailer-seen-switch
+           End-if
+           .
+       Track-element-content-par.
+           If Pending-element-present
+             String XML-text delimited by size into Pending-element-text
+              with pointer Pending-text-ptr
+           End-if
+           .
+       Track-element-end-par.
+           If Pending-element-present
+                and XML-text = Pending-element-name
+             If Pending-text-ptr > 1
+               Perform Flush-pending-element-par
+             End-if
+             Move 'N' to Have-pending-element
+           End-if
+           If XML-text = Trailer-tag-name
+             Move 'N' to In-trailer-switch
+           End-if
+           .
+       Flush-pending-element-par.
+           Perform Write-extract-record-par
+           If Pending-element-name = Trailer-tag-name or
+              (Inside-trailer and
+               Pending-element-name = Count-tag-name)
+             Perform Validate-trailer-count-par
+           End-if
+           .
+       Validate-trailer-count-par.
+           Compute Trailer-digit-length = Pending-text-ptr - 1
+           If Trailer-digit-length > 0 and Trailer-digit-length <= 5 and
+              Pending-element-text(1:Trailer-digit-length) is numeric
+             Move Pending-element-text(1:Trailer-digit-length)
+              to Expected-detail-count
+           Else
+             If not Summary-trace
+               Display 'TRAILER COUNT NOT NUMERIC: '
+                Pending-element-text
+             End-if
+             Move 'Y' to Count-mismatch-switch
+           End-if
+           .
+       Check-element-sequence-par.
+           Evaluate true
+             When Current-local-name = Header-tag-name
+               If not Sequence-expect-header
+                 If not Summary-trace
+                   Display 'SEQ-EXCEPTION: unexpected HEADER, ev '
+                    Event-number
+                 End-if
+                 Move 'Y' to Sequence-error-switch
+               Else
+                 Move 1 to Sequence-state
+               End-if
+             When Current-local-name = Detail-tag-name
+               If Sequence-expect-header or Sequence-trailer-seen
+                 If not Summary-trace
+                   Display 'SEQ-EXCEPTION: DETAIL out of order, ev '
+                    Event-number
+                 End-if
+                 Move 'Y' to Sequence-error-switch
+               End-if
+             When Current-local-name = Trailer-tag-name
+               If Sequence-expect-header
+                 If not Summary-trace
+                   Display 'SEQ-EXCEPTION: TRAILER before HEADER, ev '
+                    Event-number
+                 End-if
+                 Move 'Y' to Sequence-error-switch
+               End-if
+               If Sequence-trailer-seen
+                 If not Summary-trace
+                   Display 'SEQ-EXCEPTION: duplicate TRAILER, ev '
+                    Event-number
+                 End-if
+                 Move 'Y' to Sequence-error-switch
+               End-if
+               Move 2 to Sequence-state
+             When other
+               Continue
+           End-evaluate
+           .
+       Reconcile-trailer-counts-par.
+           If Trailer-was-seen
+             If Actual-detail-count not = Expected-detail-count
+               Display 'TRAILER COUNT MISMATCH: expected '
+                Expected-detail-count ' actual ' Actual-detail-count
+               Move 'Y' to Count-mismatch-switch
+             End-if
+           Else
+             Display 'TRAILER COUNT MISMATCH: no trailer received'
+             Move 'Y' to Count-mismatch-switch
+           End-if
+           .
+       Handle-exception-event-par.
+           Move 'Y' to Any-exception-switch
+           Perform Write-reject-record-par
+           Move 0 to XML-code
+           .
+       Write-extract-record-par.
+           If not Suppress-durable-output
+             Move Event-number to Extract-event-number
+             Move Current-ns-uri to Extract-namespace-uri
+             Move Pending-element-name to Extract-element-name
+             Move Pending-element-text to Extract-element-text
+             Write Extract-rec
+             If Extract-XML-status not = 0
+               Display 'Write failed, file status: ' Extract-XML-status
+                ' for Extract-XML'
+             End-if
+           End-if
+           .
+       Write-reject-record-par.
+           If not Suppress-durable-output
+             Move Event-number to Reject-event-number
+             Move XML-code to Reject-xml-code
+             Move XML-text to Reject-xml-text
+             Move fdrec to Reject-fdrec
+             Write Reject-rec
+             If Reject-XML-status not = 0
+               Display 'Write failed, file status: ' Reject-XML-status
+                ' for Reject-XML'
+             End-if
+           End-if
+           .
+       Take-checkpoint-par.
+           If not Suppress-durable-output
+             Move Input-XML-dsn to Checkpoint-dataset-name
+             Move Event-number to Checkpoint-event-number
+             Move Total-records-read to Checkpoint-record-count
+             Write Checkpoint-rec
+             If Checkpoint-status not = 0
+               Display 'Write failed, file status: ' Checkpoint-status
+                ' for Checkpoint-file'
+               Goback
+             End-if
+           End-if
+           .
+       Bump-event-tally-par.
+           Move 'N' to Tally-found-switch
+           Perform Find-tally-slot-par
+            varying Tally-index from 1 by 1
+            until Tally-index > 8 or Tally-slot-found
+           If not Tally-slot-found
+             Add 1 to Event-tally-count(9)
+           End-if
+           .
+       Find-tally-slot-par.
+           If XML-event = Event-tally-name(Tally-index)
+             Add 1 to Event-tally-count(Tally-index)
+             Move 'Y' to Tally-found-switch
+           End-if
+           .
+       Terminate-run-sec Section.
+       Terminate-run-par.
+           Close Reject-XML
+           Close Extract-XML
+           Close Checkpoint-file
+           Close Audit-log
+           Display 'Event-type frequency summary for this run:'
+           Perform Display-one-tally-par
+            varying Tally-index from 1 by 1
+            until Tally-index > 9
+           Display 'Files processed: ' Files-processed-count
+           .
+       Display-one-tally-par.
+           If Event-tally-count(Tally-index) > 0
+             Display '  ' Event-tally-name(Tally-index) ': '
+              Event-tally-count(Tally-index)
+           End-if
+           .
+       Write-audit-record-par.
+           Accept Audit-run-date from Date yyyymmdd
+           Accept Audit-run-time from Time
+           Move Input-XML-dsn to Audit-dataset-name
+           Move File-event-count to Audit-event-total
+           Move Final-input-status to Audit-final-status
+           If Any-exception-occurred
+             Move 'Y' to Audit-exception-flag
+           Else
+             Move 'N' to Audit-exception-flag
+           End-if
+           If Count-mismatch-occurred
+             Move 'Y' to Audit-mismatch-flag
+           Else
+             Move 'N' to Audit-mismatch-flag
+           End-if
+           If Sequence-error-occurred
+             Move 'Y' to Audit-sequence-flag
+           Else
+             Move 'N' to Audit-sequence-flag
+           End-if
+           Write Audit-rec
+           If Audit-status not = 0
+             Display 'Write failed, file status: ' Audit-status
+              ' for Audit-log'
+             Goback
+           End-if
+           .
+       End program PARSESEG-PAR.
